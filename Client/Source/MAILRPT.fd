@@ -0,0 +1,7 @@
+      * MAILRPT.fd
+      * Record layout for the MAILRPT export file - a flat,
+      * line-sequential copy of the Report screen's contents suitable
+      * for attaching or printing.
+       FD  MAILRPT
+           LABEL RECORD IS STANDARD.
+       01  MR-LINE                     PIC X(110).
