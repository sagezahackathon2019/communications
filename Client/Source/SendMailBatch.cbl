@@ -0,0 +1,364 @@
+      *{Bench}prg-comment
+      * SendMailBatch.cbl
+      * Unattended counterpart to SendMail.cbl - drains MAILQUEUE and
+      * submits each pending request through the same MailTaskSubmitter
+      * SDK handle sequence the SendMail screen uses, with no operator
+      * present.
+      *{Bench}end
+       IDENTIFICATION              DIVISION.
+      *{Bench}prgid
+       PROGRAM-ID. SendMailBatch.
+       AUTHOR. Edgar.Irle.
+       REMARKS.
+      *{Bench}end
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+       COPY "SDKClient.def"..
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+       COPY "MAILQUEUE.sl".
+       COPY "MAILLIST.sl".
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       COPY "MAILQUEUE.fd".
+       COPY "MAILLIST.fd".
+       WORKING-STORAGE             SECTION.
+       COPY "acucobol.def".
+       COPY "crtvars.def".
+
+       77  SDK-SEND-HANDLE usage is handle of
+           "@SDKClient.SDKClient.MailTaskSubmitter".
+
+       01  WS-SDK-MESSAGES.
+           05  WS-ERROR-STATUS         PIC 9(9).
+           05  WS-ERROR-MESSAGE        PIC X(300).
+
+       01  WS-VENDOR-KEY               PIC X(40).
+       01  WS-SITE-CODE                PIC X(6).
+       01  WS-URL                      PIC X(100).
+       77  MQSTAT                      PIC X(2).
+       77  MLSTAT                      PIC X(2).
+
+       01  WS-RECIPIENT                PIC X(500).
+       01  WS-RECIP-POINTER            PIC 9(5).
+       01  WS-RECIP-SEQ                PIC 99.
+
+       01  WS-MAIL-REC.
+           05  WS-MAIL-FROM            PIC X(100).
+           05  WS-MAIL-TO              PIC X(500).
+           05  WS-MAIL-SUBJECT         PIC X(500).
+           05  WS-MAIL-BODY            PIC X(1000).
+           05  WS-MAIL-ID              PIC X(40).
+           05  WS-MAIL-DATE-SENT       PIC X(21).
+           05  WS-MAIL-STATUS          PIC X(10).
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+
+       01  WS-BATCH-COUNTS.
+           05  WS-SENT-COUNT           PIC 9(6) VALUE ZERO.
+           05  WS-FAILED-COUNT         PIC 9(6) VALUE ZERO.
+
+       PROCEDURE                   DIVISION.
+       DECLARATIVES.
+       INPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON INPUT.
+       0100-DECL.
+           EXIT.
+       I-O-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON I-O.
+       0200-DECL.
+           EXIT.
+       OUTPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
+       0300-DECL.
+           EXIT.
+       MAILLIST-ERROR SECTION.
+           USE AFTER STANDARD EXCEPTION PROCEDURE ON MAILLIST.
+       END DECLARATIVES.
+      ******************************************************************
+       A000-MAIN SECTION.
+      ********************************
+
+           PERFORM A100-INITIAL.
+
+           PERFORM B100-PROCESS-QUEUE.
+
+           PERFORM A900-REPORT-RESULTS.
+
+           PERFORM Z900-CLOSE-FILES.
+
+           STOP RUN.
+
+      ******************************************************************
+       A100-INITIAL SECTION.
+      ********************************
+
+           ACCEPT WS-VENDOR-KEY FROM ENVIRONMENT "X_VENDOR_KEY".
+           ACCEPT WS-URL        FROM ENVIRONMENT "X_URL".
+           ACCEPT WS-SITE-CODE  FROM ENVIRONMENT "X_SITE_CODE".
+
+           PERFORM Z100-OPEN-MAILQUEUE.
+           PERFORM Z200-OPEN-MAILLIST.
+
+       A100-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       A900-REPORT-RESULTS SECTION.
+      ********************************
+
+           DISPLAY "SendMailBatch: " WS-SENT-COUNT " sent, "
+                   WS-FAILED-COUNT " failed".
+
+       A900-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B100-PROCESS-QUEUE SECTION.
+      ********************************
+
+           IF NOT WS-EOF
+               PERFORM Z101-READ-MAILQUEUE
+           END-IF.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM B110-SEND-ONE
+               PERFORM Z101-READ-MAILQUEUE
+           END-PERFORM.
+
+       B100-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B110-SEND-ONE SECTION.
+      ********************************
+
+           INITIALIZE WS-MAIL-REC.
+           ACCEPT WS-MAIL-FROM FROM ENVIRONMENT "X_MAIL_FROM".
+           MOVE MQ-TO      TO WS-MAIL-TO.
+           MOVE MQ-SUBJECT TO WS-MAIL-SUBJECT.
+           MOVE MQ-BODY    TO WS-MAIL-BODY.
+
+           PERFORM C100-CREATE-SEND-MAIL-HANDLE.
+
+           PERFORM C200-MODIFY-MAIL-HANDLE-SEND.
+
+           IF WS-ERROR-STATUS NOT = ZERO
+               MOVE FUNCTION CURRENT-DATE TO WS-MAIL-ID
+               MOVE "FAILED" TO WS-MAIL-STATUS
+               ADD 1 TO WS-FAILED-COUNT
+               DISPLAY "SendMailBatch: send failed for " MQ-SUBJECT
+                       " - " WS-ERROR-MESSAGE
+           ELSE
+               PERFORM C201-INQUIRE-MAIL-SEND
+               MOVE "SENT" TO WS-MAIL-STATUS
+               ADD 1 TO WS-SENT-COUNT
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-MAIL-DATE-SENT.
+
+           PERFORM D100-SAVE-MAIL.
+
+           PERFORM C101-DESTROY-SEND-MAIL-HANDLE.
+
+       B110-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       C100-CREATE-SEND-MAIL-HANDLE SECTION.
+      ********************************
+
+           create "@SDKClient",
+           NAMESPACE IS "SDKClient",
+           CLASS-NAME IS "MailTaskSubmitter"
+           handle is SDK-SEND-HANDLE.
+
+       C100-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       C101-DESTROY-SEND-MAIL-HANDLE SECTION.
+      ********************************
+
+           DESTROY SDK-SEND-HANDLE.
+
+       C101-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       C200-MODIFY-MAIL-HANDLE-SEND SECTION.
+      ********************************
+
+           MOVE SPACES TO WS-ERROR-STATUS WS-ERROR-MESSAGE.
+
+           MODIFY SDK-SEND-HANDLE "@SendEmailTask".
+                 (WS-VENDOR-KEY,
+                  WS-SITE-CODE,
+                  WS-MAIL-FROM,
+                  WS-MAIL-TO,
+                  WS-MAIL-SUBJECT,
+                  WS-MAIL-BODY) GIVING WS-ERROR-MESSAGE.
+
+           INQUIRE SDK-SEND-HANDLE Result IN WS-ERROR-STATUS.
+
+       C200-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       C201-INQUIRE-MAIL-SEND SECTION.
+      ********************************
+
+           INQUIRE SDK-SEND-HANDLE TaskId IN WS-MAIL-ID.
+
+       C201-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       D100-SAVE-MAIL SECTION.
+      ********************************
+
+           PERFORM Z101-SAVE-MAILLIST.
+
+       D100-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z100-OPEN-MAILQUEUE SECTION.
+      ********************************
+
+      *    If MAILQUEUE hasn't been created yet (no run has dropped a
+      *    request in it) there is simply nothing to process this run -
+      *    mark WS-EOF so B100-PROCESS-QUEUE skips straight through and
+      *    A900-REPORT-RESULTS still logs a 0/0 count instead of the
+      *    job abending before it can log anything.
+           OPEN INPUT MAILQUEUE.
+
+           IF MQSTAT NOT = "00"
+               DISPLAY "SendMailBatch: MAILQUEUE not available (status "
+                       MQSTAT "), nothing to process"
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       Z100-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z101-READ-MAILQUEUE SECTION.
+      ********************************
+
+           READ MAILQUEUE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       Z101-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z101-SAVE-MAILLIST SECTION.
+      ********************************
+
+      *    WS-MAIL-TO may carry several addresses separated by "," or
+      *    ";" - one MAILLIST row is written per address, the same as
+      *    the operator-driven SendMail screen.
+           MOVE 1 TO WS-RECIP-POINTER.
+           MOVE ZERO TO WS-RECIP-SEQ.
+
+           PERFORM UNTIL WS-RECIP-POINTER > LENGTH OF WS-MAIL-TO
+               MOVE SPACES TO WS-RECIPIENT
+               UNSTRING WS-MAIL-TO DELIMITED BY "," OR ";"
+                        INTO WS-RECIPIENT
+                        WITH POINTER WS-RECIP-POINTER
+               IF FUNCTION TRIM(WS-RECIPIENT) NOT = SPACES
+                   ADD 1 TO WS-RECIP-SEQ
+                   PERFORM Z102-WRITE-MAILLIST-RECIPIENT
+               END-IF
+           END-PERFORM.
+
+       Z101-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z102-WRITE-MAILLIST-RECIPIENT SECTION.
+      ********************************
+
+           INITIALIZE ML-REC.
+           MOVE WS-MAIL-ID TO ML-TASK-ID.
+           STRING FUNCTION TRIM(WS-MAIL-ID) DELIMITED BY SIZE
+                  "-"                       DELIMITED BY SIZE
+                  WS-RECIP-SEQ              DELIMITED BY SIZE
+                  INTO ML-MAIL-ID
+               ON OVERFLOW
+                  DISPLAY "SendMailBatch: mail id truncated for task "
+                          WS-MAIL-ID
+           END-STRING.
+           MOVE WS-MAIL-FROM TO ML-FROM.
+           MOVE FUNCTION TRIM(WS-RECIPIENT) TO ML-TO.
+           MOVE WS-MAIL-SUBJECT TO ML-SUBJECT.
+           MOVE WS-MAIL-BODY TO ML-BODY.
+           MOVE WS-MAIL-DATE-SENT TO ML-DATE-SENT.
+           MOVE WS-MAIL-STATUS TO ML-STATUS.
+
+           WRITE ML-REC.
+
+       Z102-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z200-OPEN-MAILLIST SECTION.
+      ********************************
+
+           OPEN I-O MAILLIST.
+
+           IF MLSTAT NOT = "00"
+               OPEN OUTPUT MAILLIST
+               CLOSE MAILLIST
+               OPEN I-O MAILLIST
+           END-IF.
+
+       Z200-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z900-CLOSE-FILES SECTION.
+      ********************************
+
+           CLOSE MAILQUEUE.
+
+           PERFORM Z901-EMPTY-MAILQUEUE.
+
+           CLOSE MAILLIST.
+
+       Z900-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z901-EMPTY-MAILQUEUE SECTION.
+      ********************************
+
+      *    Every request read by B100-PROCESS-QUEUE has already been
+      *    submitted (or logged FAILED) and saved to MAILLIST, so the
+      *    queue is truncated here - reopening it OUTPUT discards its
+      *    contents - before the next scheduled run picks it up again.
+           OPEN OUTPUT MAILQUEUE.
+           CLOSE MAILQUEUE.
+
+       Z901-EXIT.
+      ********************************
+           EXIT.
