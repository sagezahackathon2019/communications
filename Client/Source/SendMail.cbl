@@ -21,11 +21,13 @@
        FILE-CONTROL.
       *{Bench}file-control
        COPY "MAILLIST.sl".
+       COPY "MAILRPT.sl".
       *{Bench}end
        DATA                        DIVISION.
        FILE                        SECTION.
       *{Bench}file
        COPY "MAILLIST.fd".
+       COPY "MAILRPT.fd".
       *{Bench}end
        WORKING-STORAGE             SECTION.
       *{Bench}acu-def
@@ -43,16 +45,42 @@
             "@SDKClient.SDKClient.MailTaskStatus".
 
        01  WS-SDK-MESSAGES.
-           05  WS-ERROR-STATUS         PIC 9.
+           05  WS-ERROR-STATUS         PIC 9(9).
            05  WS-ERROR-MESSAGE        PIC X(300).
 
        01  WS-VENDOR-KEY               PIC X(40).
        01  WS-SITE-CODE                PIC X(6).
        01  WS-URL                      PIC X(100).
        01  SUB                         PIC 999.
-       01  WS-POINTER                  PIC 9(5).
-       01  WS-LINE-VALUE               PIC X(100).
-       01  WS-MAIL-KEY                 PIC X(40).
+       01  WS-RESPONSE-STATUS          PIC X(20).
+       01  WS-DATE-PROCESSED           PIC X(21).
+       01  WS-RPT-FILE-NAME            PIC X(100).
+       01  MRSTAT                      PIC X(2).
+       01  WS-RECIPIENT                PIC X(500).
+       01  WS-RECIP-POINTER            PIC 9(5).
+       01  WS-RECIP-SEQ                PIC 99.
+
+       01  WS-DUP-WINDOW-MINUTES       PIC 9(6) VALUE 60.
+       01  WS-DUP-WINDOW-ENV           PIC X(6).
+       01  WS-DUP-FOUND-SWITCH         PIC X VALUE "N".
+           88  WS-DUP-FOUND            VALUE "Y".
+       01  WS-DUP-NOW-DATE             PIC X(21).
+       01  WS-DUP-NOW-YYYYMMDD         PIC 9(8).
+       01  WS-DUP-NOW-HHMM             PIC 9(4).
+       01  WS-DUP-NOW-HH               PIC 99.
+       01  WS-DUP-NOW-MM               PIC 99.
+       01  WS-DUP-NOW-MINUTES          PIC 9(9).
+       01  WS-DUP-SENT-YYYYMMDD        PIC 9(8).
+       01  WS-DUP-SENT-HHMM            PIC 9(4).
+       01  WS-DUP-SENT-HH              PIC 99.
+       01  WS-DUP-SENT-MM              PIC 99.
+       01  WS-DUP-SENT-MINUTES         PIC 9(9).
+       01  WS-DUP-ELAPSED-MINUTES      PIC S9(9).
+
+       01  WS-SETTINGS-VALID-SWITCH    PIC X VALUE "N".
+           88  WS-SETTINGS-VALID       VALUE "Y".
+       01  WS-SETTINGS-FIRST-RUN-SWITCH PIC X VALUE "Y".
+           88  WS-SETTINGS-FIRST-RUN   VALUE "Y".
 
        01  WS-MAIL-REC.
            05  WS-MAIL-FROM            PIC X(100).
@@ -60,16 +88,30 @@
            05  WS-MAIL-SUBJECT         PIC X(500).
            05  WS-MAIL-BODY            PIC X(1000).
            05  WS-MAIL-ID              PIC X(40).
+           05  WS-MAIL-DATE-SENT       PIC X(21).
+           05  WS-MAIL-STATUS          PIC X(10).
 
        01  WS-REPORT-REC.
-           05  WS-REPORT-STRING        PIC X(10000).
            05  WS-REPORT-LINES-TABLE.
                10  WS-REPORT-LINES OCCURS 100.
-                   15 WS-REPORT-DATE1  PIC X(20).
-                   15 WS-REPORT-DATE2  PIC X(20).
+                   15 WS-REPORT-DATE1  PIC X(21).
+                   15 WS-REPORT-DATE2  PIC X(21).
                    15 WS-REPORT-COND   PIC X(20).
                    15 WS-REPORT-SUBJECT PIC X(40).
 
+       01  WS-RPT-DATE-FROM            PIC X(8).
+       01  WS-RPT-DATE-TO              PIC X(8).
+       01  WS-RPT-MAIL-KEY             PIC X(40).
+       01  WS-RPT-PAGE-NUM             PIC 9(4) COMP-5 VALUE 1.
+       01  WS-RPT-PAGE-SIZE            PIC 9(3) VALUE 98.
+       01  WS-RPT-LINE-COUNT           PIC 9(3).
+       01  WS-RPT-MORE-SWITCH          PIC X VALUE "N".
+           88  WS-RPT-MORE             VALUE "Y".
+       01  WS-RPT-MATCH-SWITCH         PIC X.
+           88  WS-RPT-MATCH            VALUE "Y".
+       01  WS-RPT-PAGE-KEYS.
+           05  WS-RPT-PAGE-KEY OCCURS 500 PIC X(44).
+
       *{Bench}copy-working
        COPY "SendMail.wrk".
       *{Bench}end
@@ -111,6 +153,13 @@
 
            PERFORM A100-INITIAL.
 
+           PERFORM A101-VALIDATE-SETTINGS.
+           PERFORM UNTIL WS-SETTINGS-VALID
+               PERFORM B300-MAINTAIN-SETTINGS
+               PERFORM A101-VALIDATE-SETTINGS
+           END-PERFORM.
+           MOVE "N" TO WS-SETTINGS-FIRST-RUN-SWITCH.
+
            PERFORM Acu-Main-Scrn.
 
        A000-ACCEPT.
@@ -123,6 +172,8 @@
                    PERFORM B100-SEND-MAIL
                WHEN queryreport-pushed
                    PERFORM B200-QUERY-REPORT
+               WHEN settings-pushed
+                   PERFORM B300-MAINTAIN-SETTINGS
            END-EVALUATE.
 
            GO TO A000-ACCEPT.
@@ -139,11 +190,34 @@
            ACCEPT WS-URL        FROM ENVIRONMENT "X_URL".
            ACCEPT WS-SITE-CODE  FROM ENVIRONMENT "X_SITE_CODE".
 
+           MOVE SPACES TO WS-DUP-WINDOW-ENV.
+           ACCEPT WS-DUP-WINDOW-ENV
+               FROM ENVIRONMENT "X_DUP_WINDOW_MINUTES".
+           IF WS-DUP-WINDOW-ENV NOT = SPACES
+               MOVE WS-DUP-WINDOW-ENV TO WS-DUP-WINDOW-MINUTES
+           END-IF.
+
        A100-EXIT.
       ********************************
            EXIT.
 
-      ****************************************************************** 
+      ******************************************************************
+       A101-VALIDATE-SETTINGS SECTION.
+      ********************************
+
+           MOVE "Y" TO WS-SETTINGS-VALID-SWITCH.
+
+           IF WS-VENDOR-KEY = SPACES
+               OR WS-URL = SPACES
+               OR WS-SITE-CODE = SPACES
+               MOVE "N" TO WS-SETTINGS-VALID-SWITCH
+           END-IF.
+
+       A101-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
        B100-SEND-MAIL SECTION.
       ********************************
 
@@ -185,15 +259,92 @@
       ********************************
            EXIT.
 
-      ****************************************************************** 
+      ******************************************************************
+       B105-CHECK-DUPLICATE SECTION.
+      ********************************
+
+           MOVE "N" TO WS-DUP-FOUND-SWITCH.
+
+           PERFORM Z100-OPEN-MAILLIST.
+
+           MOVE 1 TO WS-RECIP-POINTER.
+           PERFORM UNTIL WS-RECIP-POINTER > LENGTH OF WS-MAIL-TO
+                           OR WS-DUP-FOUND
+               MOVE SPACES TO WS-RECIPIENT
+               UNSTRING WS-MAIL-TO DELIMITED BY "," OR ";"
+                        INTO WS-RECIPIENT
+                        WITH POINTER WS-RECIP-POINTER
+               IF FUNCTION TRIM(WS-RECIPIENT) NOT = SPACES
+                   PERFORM Z107-CHECK-RECIPIENT-DUPLICATE
+               END-IF
+           END-PERFORM.
+
+           PERFORM Z102-CLOSE-MAILLIST.
+
+       B105-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B106-CONFIRM-DUPLICATE SECTION.
+      ********************************
+
+           PERFORM Acu-DupConfirm-Scrn.
+
+       B106-ACCEPT.
+
+           ACCEPT DupConfirm.
+
+           EVALUATE TRUE
+               WHEN dup-yes-pushed
+                   CONTINUE
+               WHEN dup-no-pushed
+                   CONTINUE
+               WHEN OTHER
+                   GO TO B106-ACCEPT
+           END-EVALUATE.
+
+           DESTROY DupConfirm DupConfirm-Handle.
+
+       B106-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
        B110-SEND-MAIL SECTION.
       ********************************
-           
+
+           MOVE SCR-TO TO WS-MAIL-TO.
+           MOVE SCR-SUBJECT TO WS-MAIL-SUBJECT.
+           MOVE SCR-BODY TO WS-MAIL-BODY.
+
+           PERFORM B105-CHECK-DUPLICATE.
+
+           IF WS-DUP-FOUND
+               PERFORM B106-CONFIRM-DUPLICATE
+               IF dup-no-pushed
+                   GO TO B110-EXIT
+               END-IF
+           END-IF.
+
            PERFORM C100-CREATE-SEND-MAIL-HANDLE.
 
            PERFORM C200-MODIFY-MAIL-HANDLE-SEND.
 
-           PERFORM C201-INQUIRE-MAIL-SEND.
+           MOVE SPACES TO SCR-ERROR-MSG.
+
+           IF WS-ERROR-STATUS NOT = ZERO
+               MOVE WS-ERROR-MESSAGE TO SCR-ERROR-MSG
+               MOVE FUNCTION CURRENT-DATE TO WS-MAIL-ID
+               MOVE "FAILED" TO WS-MAIL-STATUS
+           ELSE
+               PERFORM C201-INQUIRE-MAIL-SEND
+               MOVE "SENT" TO WS-MAIL-STATUS
+           END-IF.
+
+           DISPLAY SendMail.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-MAIL-DATE-SENT.
 
            PERFORM D100-SAVE-MAIL.
 
@@ -239,13 +390,13 @@
 
        B120-FINAL.
 
-           PERFORM C101-DESTROY-SEND-MAIL-HANDLE.
+           PERFORM C103-DESTROY-FIND-MAIL-HANDLE.
 
        B120-EXIT.
       ********************************
            EXIT.
 
-      ****************************************************************** 
+      ******************************************************************
        B200-QUERY-REPORT SECTION.
       ********************************
 
@@ -253,45 +404,240 @@
            PERFORM Acu-Report-Scrn.
 
        B200-ACCEPT.
-           
+
            ACCEPT Report.
 
            EVALUATE TRUE
                WHEN Exit-Pushed
                     GO TO B200-LAST
+               WHEN export-pushed
+                    PERFORM B210-EXPORT-REPORT
+                    DISPLAY Report
+               WHEN search-pushed
+                    PERFORM B220-APPLY-FILTER
+                    DISPLAY Report
+               WHEN nextpage-pushed
+                    PERFORM B230-NEXT-PAGE
+                    DISPLAY Report
+               WHEN prevpage-pushed
+                    PERFORM B240-PREV-PAGE
+                    DISPLAY Report
            END-EVALUATE.
 
            GO TO B200-ACCEPT.
 
        B200-LAST.
+           PERFORM Z102-CLOSE-MAILLIST.
+
            DESTROY Report Report-Handle.
 
        B200-EXIT.
       ********************************
            EXIT.
 
-      ****************************************************************** 
+      ******************************************************************
        B201-GET-VALUES SECTION.
       ********************************
 
-           PERFORM C102-CREATE-FIND-MAIL-HANDLE.
+           MOVE SPACES TO WS-RPT-DATE-FROM WS-RPT-DATE-TO
+                          WS-RPT-MAIL-KEY.
+           MOVE 1 TO WS-RPT-PAGE-NUM.
+           MOVE SPACES TO WS-RPT-PAGE-KEY(1).
 
            PERFORM Z100-OPEN-MAILLIST.
 
-           PERFORM C202-INQUIRE-MAIL-REPORT.
+           PERFORM Z109-LOAD-REPORT-PAGE.
+
+       B201-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B220-APPLY-FILTER SECTION.
+      ********************************
 
-       B201-FINAL.
+           MOVE SCR-RPT-DATE-FROM TO WS-RPT-DATE-FROM.
+           MOVE SCR-RPT-DATE-TO   TO WS-RPT-DATE-TO.
+           MOVE SCR-RPT-MAIL-KEY  TO WS-RPT-MAIL-KEY.
 
-           PERFORM C103-DESTROY-FIND-MAIL-HANDLE.
-           
-           PERFORM Z102-CLOSE-MAILLIST.
+           MOVE 1 TO WS-RPT-PAGE-NUM.
+           MOVE SPACES TO WS-RPT-PAGE-KEY(1).
 
+           PERFORM Z109-LOAD-REPORT-PAGE.
 
-       B201-EXIT.
+       B220-EXIT.
       ********************************
            EXIT.
 
-      ****************************************************************** 
+      ******************************************************************
+       B230-NEXT-PAGE SECTION.
+      ********************************
+
+           IF WS-RPT-MORE
+               ADD 1 TO WS-RPT-PAGE-NUM
+               PERFORM Z109-LOAD-REPORT-PAGE
+           END-IF.
+
+       B230-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B240-PREV-PAGE SECTION.
+      ********************************
+
+           IF WS-RPT-PAGE-NUM > 1
+               SUBTRACT 1 FROM WS-RPT-PAGE-NUM
+               PERFORM Z109-LOAD-REPORT-PAGE
+           END-IF.
+
+       B240-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B210-EXPORT-REPORT SECTION.
+      ********************************
+
+      *    Re-scans every MAILLIST record matching the current
+      *    date/mail-key filter, independent of what page happens to
+      *    be on screen, so Export is not limited to WS-RPT-PAGE-SIZE
+      *    rows. Z109-LOAD-REPORT-PAGE is re-run afterward to put the
+      *    file cursor back where the on-screen page left it.
+           MOVE SPACES TO WS-RPT-FILE-NAME.
+           ACCEPT WS-RPT-FILE-NAME
+               FROM ENVIRONMENT "X_REPORT_EXPORT_FILE".
+           IF WS-RPT-FILE-NAME = SPACES
+               MOVE "MAILRPT.TXT" TO WS-RPT-FILE-NAME
+           END-IF.
+
+           OPEN OUTPUT MAILRPT.
+
+      *    WS-REPORT-DATE1/DATE2/COND/SUBJECT(1) already hold the
+      *    column headings padded out to the exact same widths as
+      *    ML-DATE-SENT/ML-DATE-PROCESSED/ML-STATUS/ML-SUBJECT(1:40)
+      *    below (Z109-LOAD-REPORT-PAGE stamps them, and B201-GET-VALUES
+      *    always runs Z109 once before the Report screen - and this
+      *    Export button - can be reached), so the header lines up with
+      *    the data it describes instead of the two drifting apart.
+           MOVE SPACES TO MR-LINE.
+           STRING WS-REPORT-DATE1(1)      DELIMITED BY SIZE
+                  "  "                    DELIMITED BY SIZE
+                  WS-REPORT-DATE2(1)      DELIMITED BY SIZE
+                  "  "                    DELIMITED BY SIZE
+                  WS-REPORT-COND(1)       DELIMITED BY SIZE
+                  "  "                    DELIMITED BY SIZE
+                  WS-REPORT-SUBJECT(1)    DELIMITED BY SIZE
+                  INTO MR-LINE
+           END-STRING.
+           WRITE MR-LINE.
+
+           MOVE LOW-VALUES TO ML-MAIL-ID.
+           START MAILLIST KEY IS NOT LESS THAN MAILKEY
+               INVALID KEY MOVE "23" TO MLSTAT
+           END-START.
+
+           IF MLSTAT = "00"
+               PERFORM Z106-READ-MAILLIST-NEXT
+           END-IF.
+
+           PERFORM UNTIL MLSTAT NOT = "00"
+               PERFORM Z111-CHECK-FILTER-MATCH
+               IF WS-RPT-MATCH
+                   PERFORM Z110-WRITE-EXPORT-LINE
+               END-IF
+               PERFORM Z106-READ-MAILLIST-NEXT
+           END-PERFORM.
+
+           CLOSE MAILRPT.
+
+           PERFORM Z109-LOAD-REPORT-PAGE.
+
+       B210-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B300-MAINTAIN-SETTINGS SECTION.
+      ********************************
+
+           MOVE WS-VENDOR-KEY TO SCR-VENDOR-KEY.
+           MOVE WS-URL        TO SCR-URL.
+           MOVE WS-SITE-CODE  TO SCR-SITE-CODE.
+
+           MOVE SPACES TO SCR-SETTINGS-MSG.
+           IF NOT WS-SETTINGS-VALID
+               MOVE "Vendor key, URL and site code are all required."
+                   TO SCR-SETTINGS-MSG
+           END-IF.
+
+           PERFORM Acu-Settings-Scrn.
+
+       B300-ACCEPT.
+
+           ACCEPT Settings.
+
+           EVALUATE TRUE
+               WHEN Exit-Pushed
+                   IF WS-SETTINGS-FIRST-RUN
+                       GO TO B300-ABORT
+                   ELSE
+                       GO TO B300-LAST
+                   END-IF
+               WHEN save-settings-pushed
+                   PERFORM B310-SAVE-SETTINGS
+                   IF WS-SETTINGS-VALID
+                       GO TO B300-LAST
+                   END-IF
+           END-EVALUATE.
+
+           GO TO B300-ACCEPT.
+
+      *    This Settings visit was entered from the startup gate in
+      *    A000-MAIN (settings have never yet been valid this run) and
+      *    the operator pressed Exit without fixing them - there is no
+      *    usable main screen to fall back to, so the run ends here
+      *    instead of looping the Settings screen forever. A Settings
+      *    visit opened later from the main menu leaves
+      *    WS-SETTINGS-FIRST-RUN "N" regardless of whether the edit in
+      *    progress is currently valid, so Exit there always falls
+      *    through to B300-LAST and returns to the menu.
+       B300-ABORT.
+           DESTROY Settings Settings-Handle.
+           GO TO A000-EXIT.
+
+       B300-LAST.
+           DESTROY Settings Settings-Handle.
+
+       B300-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B310-SAVE-SETTINGS SECTION.
+      ********************************
+
+           MOVE SCR-VENDOR-KEY TO WS-VENDOR-KEY.
+           MOVE SCR-URL        TO WS-URL.
+           MOVE SCR-SITE-CODE  TO WS-SITE-CODE.
+
+           PERFORM A101-VALIDATE-SETTINGS.
+
+           IF WS-SETTINGS-VALID
+               SET ENVIRONMENT "X_VENDOR_KEY" TO WS-VENDOR-KEY
+               SET ENVIRONMENT "X_URL"        TO WS-URL
+               SET ENVIRONMENT "X_SITE_CODE"  TO WS-SITE-CODE
+           ELSE
+               MOVE "Vendor key, URL and site code are all required."
+                   TO SCR-SETTINGS-MSG
+               PERFORM Acu-Settings-Scrn
+           END-IF.
+
+       B310-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
        C100-CREATE-SEND-MAIL-HANDLE SECTION.
       ********************************
 
@@ -345,20 +691,15 @@
 
            MOVE SPACES TO WS-ERROR-STATUS WS-ERROR-MESSAGE.
 
-           MOVE SCR-TO TO WS-MAIL-TO
-           MOVE SCR-SUBJECT TO WS-MAIL-SUBJECT
-           MOVE SCR-BODY TO WS-MAIL-BODY
-
-           MODIFY SDK-SEND-HANDLE "@SendEmailTask". 
+           MODIFY SDK-SEND-HANDLE "@SendEmailTask".
                  (WS-VENDOR-KEY,
                   WS-SITE-CODE,
                   WS-MAIL-FROM,
                   WS-MAIL-TO,
                   WS-MAIL-SUBJECT,
                   WS-MAIL-BODY) GIVING WS-ERROR-MESSAGE.
-      
-      *     INQUIRE SDK-HANDLE Result in WS-ERROR-STATUS.
 
+           INQUIRE SDK-SEND-HANDLE Result IN WS-ERROR-STATUS.
 
        C200-EXIT.
       ********************************
@@ -375,83 +716,42 @@
       ********************************
            EXIT.
 
-      ****************************************************************** 
-       C202-INQUIRE-MAIL-REPORT SECTION.
+      ******************************************************************
+       C203-INQUIRE-MAIL-RESPONSE SECTION.
       ********************************
 
-      *****       inquire BACKUP-HANDLE EventStatus 
-      *****            In WS-PROG
-      *****       MOVE SPACES TO backup-per-lbl-val
-      *****       inquire BACKUP-HANDLE CurrentFile 
-      *****            In WS-CUR-FILE
-      *****       STRING "Busy with Company " DELIMITED BY SIZE
-      *****              LS-CO(SUB1)          DELIMITED BY SIZE
-      *****              " - File: "          DELIMITED BY SIZE
-      *****              WS-CUR-FILE          DELIMITED BY "  "
-      *****              INTO backup-per-lbl-val 
-      *****       DISPLAY backup-per-lbl
-      *****       MODIFY Progfr, FILL-PERCENT WS-PROG
-      *****       inquire BACKUP-HANDLE ErrorStatus 
-      *****            In con-ErrorStatus
+           MOVE SPACES TO WS-RESPONSE-STATUS.
 
-           MOVE 1 TO WS-POINTER.
-           ACCEPT WS-REPORT-STRING FROM ENVIRONMENT "REPORT_STRING".
+           MODIFY SDK-FIND-HANDLE TaskId WS-MAIL-ID.
+           INQUIRE SDK-FIND-HANDLE Status IN WS-RESPONSE-STATUS.
 
-           MOVE "Date Submitted" TO WS-REPORT-DATE1(1)
-           MOVE "Date Processed" TO WS-REPORT-DATE2(1)
-           MOVE "Processed"      TO WS-REPORT-COND(1).
+           MOVE WS-RESPONSE-STATUS TO SCR-RESPONSE.
+           DISPLAY SendMail.
 
-           MOVE "--------------" TO WS-REPORT-DATE1(2)
-           MOVE "--------------" TO WS-REPORT-DATE2(2)
-           MOVE "---------"      TO WS-REPORT-COND(2).
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-PROCESSED.
 
-           PERFORM VARYING SUB FROM 4 BY 1 UNTIL SUB > 100
-                 MOVE SPACES TO WS-LINE-VALUE WS-MAIL-KEY
-                 UNSTRING WS-REPORT-STRING DELIMITED BY "|"
-                          INTO WS-LINE-VALUE
-                          WITH POINTER WS-POINTER
-                 IF WS-LINE-VALUE NOT = SPACES
-                     UNSTRING WS-LINE-VALUE DELIMITED BY ";"
-                              INTO WS-REPORT-DATE1(SUB)
-                                   WS-REPORT-DATE2(SUB)
-                                   WS-REPORT-COND(SUB)
-                                   WS-MAIL-KEY
-                     MOVE WS-MAIL-KEY TO ML-MAIL-ID
-                     PERFORM Z103-READ-MAILLIST
-                     IF MLSTAT NOT = "23"
-                        MOVE "NOT FOUND" TO WS-REPORT-SUBJECT(SUB)
-                     ELSE
-                        MOVE ML-SUBJECT  TO WS-REPORT-SUBJECT(SUB)
-                     END-IF
-                 ELSE
-                     EXIT PERFORM
-                 END-IF
-           END-PERFORM.
+      *    WS-MAIL-ID is the vendor task id, shared by every recipient
+      *    row a multi-address send wrote via Z104-WRITE-MAILLIST-
+      *    RECIPIENT - sweep them all by the ML-TASK-ID alternate key.
+           PERFORM Z100-OPEN-MAILLIST.
 
-           MOVE WS-REPORT-LINES-TABLE TO Scr-Report-Item.
+           MOVE WS-MAIL-ID TO ML-TASK-ID.
+           PERFORM Z105-START-MAILLIST-BY-TASK.
+           IF MLSTAT = "00"
+               PERFORM Z106-READ-MAILLIST-NEXT
+           END-IF.
 
-       C202-EXIT.
-      ********************************
-           EXIT.
+           PERFORM UNTIL MLSTAT NOT = "00"
+                            OR ML-TASK-ID NOT = WS-MAIL-ID
+               IF ML-STATUS NOT = "FAILED"
+                   MOVE WS-RESPONSE-STATUS TO ML-STATUS
+                   MOVE WS-DATE-PROCESSED TO ML-DATE-PROCESSED
+                   REWRITE ML-REC
+               END-IF
+               PERFORM Z106-READ-MAILLIST-NEXT
+           END-PERFORM.
 
-      ****************************************************************** 
-       C203-INQUIRE-MAIL-RESPONSE SECTION.
-      ********************************
-       
-      *****       inquire BACKUP-HANDLE EventStatus 
-      *****            In WS-PROG
-      *****       MOVE SPACES TO backup-per-lbl-val
-      *****       inquire BACKUP-HANDLE CurrentFile 
-      *****            In WS-CUR-FILE
-      *****       STRING "Busy with Company " DELIMITED BY SIZE
-      *****              LS-CO(SUB1)          DELIMITED BY SIZE
-      *****              " - File: "          DELIMITED BY SIZE
-      *****              WS-CUR-FILE          DELIMITED BY "  "
-      *****              INTO backup-per-lbl-val 
-      *****       DISPLAY backup-per-lbl
-      *****       MODIFY Progfr, FILL-PERCENT WS-PROG
-      *****       inquire BACKUP-HANDLE ErrorStatus 
-      *****            In con-ErrorStatus
+           PERFORM Z102-CLOSE-MAILLIST.
 
        C203-EXIT.
       ********************************
@@ -491,12 +791,22 @@
        Z101-SAVE-MAILLIST SECTION.
       ********************************
 
-           INITIALIZE ML-REC.
-           MOVE WS-MAIL-ID TO ML-MAIL-ID.
-           MOVE WS-MAIL-TO TO ML-TO.
-           MOVE WS-MAIL-SUBJECT TO ML-SUBJECT.
-
-           WRITE ML-REC.
+      *    WS-MAIL-TO may carry several addresses separated by "," or
+      *    ";" - one MAILLIST row is written per address so status and
+      *    reconciliation are tracked per recipient, not per blast.
+           MOVE 1 TO WS-RECIP-POINTER.
+           MOVE ZERO TO WS-RECIP-SEQ.
+
+           PERFORM UNTIL WS-RECIP-POINTER > LENGTH OF WS-MAIL-TO
+               MOVE SPACES TO WS-RECIPIENT
+               UNSTRING WS-MAIL-TO DELIMITED BY "," OR ";"
+                        INTO WS-RECIPIENT
+                        WITH POINTER WS-RECIP-POINTER
+               IF FUNCTION TRIM(WS-RECIPIENT) NOT = SPACES
+                   ADD 1 TO WS-RECIP-SEQ
+                   PERFORM Z104-WRITE-MAILLIST-RECIPIENT
+               END-IF
+           END-PERFORM.
 
        Z101-EXIT.
       ********************************
@@ -513,12 +823,237 @@
            EXIT.
 
       ******************************************************************
-       Z103-READ-MAILLIST SECTION.
+       Z104-WRITE-MAILLIST-RECIPIENT SECTION.
       ********************************
 
-           READ MAILLIST KEY IS MAILKEY.
+           INITIALIZE ML-REC.
+           MOVE WS-MAIL-ID TO ML-TASK-ID.
+           STRING FUNCTION TRIM(WS-MAIL-ID) DELIMITED BY SIZE
+                  "-"                       DELIMITED BY SIZE
+                  WS-RECIP-SEQ              DELIMITED BY SIZE
+                  INTO ML-MAIL-ID
+               ON OVERFLOW
+                  DISPLAY "SendMail: mail id truncated for task "
+                          WS-MAIL-ID
+           END-STRING.
+           MOVE WS-MAIL-FROM TO ML-FROM.
+           MOVE FUNCTION TRIM(WS-RECIPIENT) TO ML-TO.
+           MOVE WS-MAIL-SUBJECT TO ML-SUBJECT.
+           MOVE WS-MAIL-BODY TO ML-BODY.
+           MOVE WS-MAIL-DATE-SENT TO ML-DATE-SENT.
+           MOVE WS-MAIL-STATUS TO ML-STATUS.
+
+           WRITE ML-REC.
+
+       Z104-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z105-START-MAILLIST-BY-TASK SECTION.
+      ********************************
+
+           START MAILLIST KEY IS = ML-TASK-ID
+               INVALID KEY MOVE "23" TO MLSTAT
+           END-START.
+
+       Z105-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z106-READ-MAILLIST-NEXT SECTION.
+      ********************************
+
+           READ MAILLIST NEXT RECORD
+               AT END MOVE "10" TO MLSTAT
+           END-READ.
+
+       Z106-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z107-CHECK-RECIPIENT-DUPLICATE SECTION.
+      ********************************
+
+           MOVE FUNCTION TRIM(WS-RECIPIENT) TO ML-TO.
+           MOVE WS-MAIL-SUBJECT TO ML-SUBJECT.
+
+           START MAILLIST KEY IS = ML-TO-SUBJ-KEY
+               INVALID KEY MOVE "23" TO MLSTAT
+           END-START.
+           IF MLSTAT = "00"
+               PERFORM Z106-READ-MAILLIST-NEXT
+           END-IF.
+
+           PERFORM UNTIL MLSTAT NOT = "00"
+                            OR WS-DUP-FOUND
+                            OR ML-TO NOT = FUNCTION TRIM(WS-RECIPIENT)
+                            OR ML-SUBJECT NOT = WS-MAIL-SUBJECT
+               PERFORM Z108-CHECK-DUP-WINDOW
+               IF NOT WS-DUP-FOUND
+                   PERFORM Z106-READ-MAILLIST-NEXT
+               END-IF
+           END-PERFORM.
+
+       Z107-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z108-CHECK-DUP-WINDOW SECTION.
+      ********************************
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DUP-NOW-DATE.
+           MOVE WS-DUP-NOW-DATE(1:8)  TO WS-DUP-NOW-YYYYMMDD.
+           MOVE WS-DUP-NOW-DATE(9:4)  TO WS-DUP-NOW-HHMM.
+           MOVE ML-DATE-SENT(1:8)     TO WS-DUP-SENT-YYYYMMDD.
+           MOVE ML-DATE-SENT(9:4)     TO WS-DUP-SENT-HHMM.
+
+           DIVIDE WS-DUP-NOW-HHMM BY 100
+               GIVING WS-DUP-NOW-HH REMAINDER WS-DUP-NOW-MM.
+           DIVIDE WS-DUP-SENT-HHMM BY 100
+               GIVING WS-DUP-SENT-HH REMAINDER WS-DUP-SENT-MM.
+
+           COMPUTE WS-DUP-NOW-MINUTES =
+               (FUNCTION INTEGER-OF-DATE(WS-DUP-NOW-YYYYMMDD) * 1440)
+               + (WS-DUP-NOW-HH * 60) + WS-DUP-NOW-MM.
+           COMPUTE WS-DUP-SENT-MINUTES =
+               (FUNCTION INTEGER-OF-DATE(WS-DUP-SENT-YYYYMMDD) * 1440)
+               + (WS-DUP-SENT-HH * 60) + WS-DUP-SENT-MM.
+
+           COMPUTE WS-DUP-ELAPSED-MINUTES =
+               WS-DUP-NOW-MINUTES - WS-DUP-SENT-MINUTES.
+
+           IF WS-DUP-ELAPSED-MINUTES >= 0
+               AND WS-DUP-ELAPSED-MINUTES <= WS-DUP-WINDOW-MINUTES
+               MOVE "Y" TO WS-DUP-FOUND-SWITCH
+           END-IF.
+
+       Z108-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z109-LOAD-REPORT-PAGE SECTION.
+      ********************************
+
+      *    Loads one page of WS-REPORT-LINES-TABLE straight from
+      *    MAILLIST, honouring WS-RPT-DATE-FROM/TO and WS-RPT-MAIL-KEY.
+      *    Row 1-2 hold the column headings, data fills rows 3 thru
+      *    100 (WS-RPT-PAGE-SIZE rows). WS-RPT-PAGE-KEY(page + 1) is
+      *    stamped with the key of the first row of the next page so
+      *    B230-NEXT-PAGE/B240-PREV-PAGE can reposition without
+      *    re-scanning from the top of the file each time.
+           INITIALIZE WS-REPORT-LINES-TABLE.
+
+           MOVE "Date Submitted" TO WS-REPORT-DATE1(1)
+           MOVE "Date Processed" TO WS-REPORT-DATE2(1)
+           MOVE "Processed"      TO WS-REPORT-COND(1)
+           MOVE "Subject"        TO WS-REPORT-SUBJECT(1).
+
+           MOVE "--------------" TO WS-REPORT-DATE1(2)
+           MOVE "--------------" TO WS-REPORT-DATE2(2)
+           MOVE "---------"      TO WS-REPORT-COND(2).
+
+           MOVE "N" TO WS-RPT-MORE-SWITCH.
+
+           IF WS-RPT-PAGE-KEY(WS-RPT-PAGE-NUM) = SPACES
+               MOVE LOW-VALUES TO ML-MAIL-ID
+           ELSE
+               MOVE WS-RPT-PAGE-KEY(WS-RPT-PAGE-NUM) TO ML-MAIL-ID
+           END-IF.
+
+           START MAILLIST KEY IS NOT LESS THAN MAILKEY
+               INVALID KEY MOVE "23" TO MLSTAT
+           END-START.
+
+           IF MLSTAT = "00"
+               PERFORM Z106-READ-MAILLIST-NEXT
+           END-IF.
+
+           MOVE 3 TO SUB.
+           MOVE ZERO TO WS-RPT-LINE-COUNT.
+
+           PERFORM UNTIL MLSTAT NOT = "00"
+                            OR WS-RPT-LINE-COUNT >= WS-RPT-PAGE-SIZE
+               PERFORM Z111-CHECK-FILTER-MATCH
+               IF WS-RPT-MATCH
+                   ADD 1 TO WS-RPT-LINE-COUNT
+                   MOVE ML-DATE-SENT      TO WS-REPORT-DATE1(SUB)
+                   MOVE ML-DATE-PROCESSED TO WS-REPORT-DATE2(SUB)
+                   MOVE ML-STATUS         TO WS-REPORT-COND(SUB)
+                   MOVE ML-SUBJECT        TO WS-REPORT-SUBJECT(SUB)
+                   ADD 1 TO SUB
+               END-IF
+               PERFORM Z106-READ-MAILLIST-NEXT
+           END-PERFORM.
+
+      *    WS-RPT-PAGE-KEY only remembers 500 page starts - once a
+      *    filter's matching rows run past WS-RPT-PAGE-SIZE * 500 pages
+      *    there is nowhere left to stamp the next page's start, so
+      *    Next Page is disabled rather than writing past the table.
+           IF MLSTAT = "00"
+               AND WS-RPT-PAGE-NUM < 500
+               MOVE "Y" TO WS-RPT-MORE-SWITCH
+               MOVE ML-MAIL-ID TO WS-RPT-PAGE-KEY(WS-RPT-PAGE-NUM + 1)
+           END-IF.
+
+           MOVE WS-RPT-PAGE-NUM TO SCR-RPT-PAGE-NUM.
+           MOVE WS-REPORT-LINES-TABLE TO Scr-Report-Item.
+
+       Z109-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z110-WRITE-EXPORT-LINE SECTION.
+      ********************************
+
+           MOVE SPACES TO MR-LINE.
+           STRING ML-DATE-SENT         DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  ML-DATE-PROCESSED    DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  ML-STATUS            DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  ML-SUBJECT(1:40)     DELIMITED BY SIZE
+                  INTO MR-LINE
+               ON OVERFLOW
+                  DISPLAY "SendMail: export line truncated for "
+                          ML-MAIL-ID
+           END-STRING.
+
+           WRITE MR-LINE.
+
+       Z110-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z111-CHECK-FILTER-MATCH SECTION.
+      ********************************
+
+           MOVE "Y" TO WS-RPT-MATCH-SWITCH.
+
+           IF WS-RPT-DATE-FROM NOT = SPACES
+               AND ML-DATE-SENT(1:8) < WS-RPT-DATE-FROM
+               MOVE "N" TO WS-RPT-MATCH-SWITCH
+           END-IF.
+
+           IF WS-RPT-DATE-TO NOT = SPACES
+               AND ML-DATE-SENT(1:8) > WS-RPT-DATE-TO
+               MOVE "N" TO WS-RPT-MATCH-SWITCH
+           END-IF.
+
+           IF WS-RPT-MAIL-KEY NOT = SPACES
+               AND ML-MAIL-ID NOT = WS-RPT-MAIL-KEY
+               AND ML-TASK-ID NOT = WS-RPT-MAIL-KEY
+               MOVE "N" TO WS-RPT-MATCH-SWITCH
+           END-IF.
 
-       Z103-EXIT.
+       Z111-EXIT.
       ********************************
            EXIT.
 
