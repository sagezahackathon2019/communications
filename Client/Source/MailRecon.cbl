@@ -0,0 +1,255 @@
+      *{Bench}prg-comment
+      * MailRecon.cbl
+      * Reconciliation sweep over MAILLIST - walks every record end to
+      * end, re-checks MailTaskStatus for anything not yet marked
+      * processed, and flags anything still unprocessed past the
+      * configured stuck window.
+      *{Bench}end
+       IDENTIFICATION              DIVISION.
+      *{Bench}prgid
+       PROGRAM-ID. MailRecon.
+       AUTHOR. Edgar.Irle.
+       REMARKS.
+      *{Bench}end
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+       COPY "SDKClient.def"..
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+       COPY "MAILLIST.sl".
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       COPY "MAILLIST.fd".
+       WORKING-STORAGE             SECTION.
+       COPY "acucobol.def".
+       COPY "crtvars.def".
+
+       77  SDK-FIND-HANDLE usage is handle of
+           "@SDKClient.SDKClient.MailTaskStatus".
+
+       77  MLSTAT                      PIC X(2).
+
+       01  WS-RESPONSE-STATUS          PIC X(20).
+       01  WS-TODAY-DATE                PIC X(21).
+       01  WS-TODAY-YYYYMMDD            PIC 9(8).
+       01  WS-SENT-YYYYMMDD             PIC 9(8).
+       01  WS-DAYS-OLD                  PIC S9(4).
+       01  WS-STUCK-DAYS                PIC 9(4) VALUE 1.
+       01  WS-STUCK-DAYS-ENV            PIC X(4).
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-RECON-COUNTS.
+           05  WS-CHECKED-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-RESOLVED-COUNT        PIC 9(6) VALUE ZERO.
+           05  WS-EXCEPTION-COUNT       PIC 9(6) VALUE ZERO.
+
+       PROCEDURE                   DIVISION.
+       DECLARATIVES.
+       I-O-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON I-O.
+       0100-DECL.
+           EXIT.
+       OUTPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
+       0200-DECL.
+           EXIT.
+       MAILLIST-ERROR SECTION.
+           USE AFTER STANDARD EXCEPTION PROCEDURE ON MAILLIST.
+       END DECLARATIVES.
+      ******************************************************************
+       A000-MAIN SECTION.
+      ********************************
+
+           PERFORM A100-INITIAL.
+
+           PERFORM B100-RECONCILE-SWEEP.
+
+           PERFORM A900-REPORT-RESULTS.
+
+           PERFORM Z900-CLOSE-FILES.
+
+           STOP RUN.
+
+      ******************************************************************
+       A100-INITIAL SECTION.
+      ********************************
+
+           MOVE SPACES TO WS-STUCK-DAYS-ENV.
+           ACCEPT WS-STUCK-DAYS-ENV
+               FROM ENVIRONMENT "X_RECON_STUCK_DAYS".
+           IF WS-STUCK-DAYS-ENV NOT = SPACES
+               MOVE WS-STUCK-DAYS-ENV TO WS-STUCK-DAYS
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE.
+           MOVE WS-TODAY-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+
+           PERFORM Z200-OPEN-MAILLIST.
+
+           PERFORM C100-CREATE-FIND-MAIL-HANDLE.
+
+       A100-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       A900-REPORT-RESULTS SECTION.
+      ********************************
+
+           DISPLAY "MailRecon: " WS-CHECKED-COUNT " checked, "
+                   WS-RESOLVED-COUNT " resolved, "
+                   WS-EXCEPTION-COUNT " exception(s)".
+
+       A900-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B100-RECONCILE-SWEEP SECTION.
+      ********************************
+
+           PERFORM Z101-READ-MAILLIST-NEXT.
+
+           PERFORM UNTIL WS-EOF
+               IF ML-DATE-PROCESSED = SPACES
+                   AND ML-STATUS NOT = "FAILED"
+                   PERFORM B110-CHECK-RECORD
+               END-IF
+               PERFORM Z101-READ-MAILLIST-NEXT
+           END-PERFORM.
+
+       B100-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B110-CHECK-RECORD SECTION.
+      ********************************
+
+           ADD 1 TO WS-CHECKED-COUNT.
+
+           PERFORM C200-INQUIRE-MAIL-STATUS.
+
+           IF WS-RESPONSE-STATUS NOT = SPACES
+              AND WS-RESPONSE-STATUS NOT = "PENDING"
+               MOVE WS-RESPONSE-STATUS TO ML-STATUS
+               MOVE WS-TODAY-DATE TO ML-DATE-PROCESSED
+               PERFORM Z102-REWRITE-MAILLIST
+               ADD 1 TO WS-RESOLVED-COUNT
+           ELSE
+               PERFORM B120-CHECK-STUCK
+           END-IF.
+
+       B110-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       B120-CHECK-STUCK SECTION.
+      ********************************
+
+           MOVE ML-DATE-SENT(1:8) TO WS-SENT-YYYYMMDD.
+           COMPUTE WS-DAYS-OLD =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+               - FUNCTION INTEGER-OF-DATE(WS-SENT-YYYYMMDD).
+
+           IF WS-DAYS-OLD >= WS-STUCK-DAYS
+               ADD 1 TO WS-EXCEPTION-COUNT
+               DISPLAY "EXCEPTION: " ML-MAIL-ID
+                       " to " ML-TO
+                       " sent " ML-DATE-SENT
+                       " still " WS-RESPONSE-STATUS
+           END-IF.
+
+       B120-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       C100-CREATE-FIND-MAIL-HANDLE SECTION.
+      ********************************
+
+           create "@SDKClient",
+           NAMESPACE IS "SDKClient",
+           CLASS-NAME IS "MailTaskStatus"
+           handle is SDK-FIND-HANDLE.
+
+       C100-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       C101-DESTROY-FIND-MAIL-HANDLE SECTION.
+      ********************************
+
+           DESTROY SDK-FIND-HANDLE.
+
+       C101-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       C200-INQUIRE-MAIL-STATUS SECTION.
+      ********************************
+
+           MOVE SPACES TO WS-RESPONSE-STATUS.
+
+           MODIFY SDK-FIND-HANDLE TaskId ML-TASK-ID.
+           INQUIRE SDK-FIND-HANDLE Status IN WS-RESPONSE-STATUS.
+
+       C200-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z101-READ-MAILLIST-NEXT SECTION.
+      ********************************
+
+           READ MAILLIST NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       Z101-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z102-REWRITE-MAILLIST SECTION.
+      ********************************
+
+           REWRITE ML-REC.
+
+       Z102-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z200-OPEN-MAILLIST SECTION.
+      ********************************
+
+           OPEN I-O MAILLIST.
+
+           IF MLSTAT NOT = "00"
+               OPEN OUTPUT MAILLIST
+               CLOSE MAILLIST
+               OPEN I-O MAILLIST
+           END-IF.
+
+       Z200-EXIT.
+      ********************************
+           EXIT.
+
+      ******************************************************************
+       Z900-CLOSE-FILES SECTION.
+      ********************************
+
+           PERFORM C101-DESTROY-FIND-MAIL-HANDLE.
+
+           CLOSE MAILLIST.
+
+       Z900-EXIT.
+      ********************************
+           EXIT.
