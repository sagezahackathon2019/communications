@@ -0,0 +1,9 @@
+      * MAILQUEUE.fd
+      * Record layout for the MAILQUEUE file - pending mail requests
+      * waiting to be submitted by SendMailBatch.
+       FD  MAILQUEUE
+           LABEL RECORD IS STANDARD.
+       01  MQ-REC.
+           05  MQ-TO                   PIC X(500).
+           05  MQ-SUBJECT              PIC X(500).
+           05  MQ-BODY                 PIC X(1000).
