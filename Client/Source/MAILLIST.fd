@@ -0,0 +1,22 @@
+      * MAILLIST.fd
+      * Record layout for the MAILLIST file - one row per mail item
+      * submitted through SendMail.
+       FD  MAILLIST
+           LABEL RECORD IS STANDARD.
+       01  ML-REC.
+      *    ML-MAIL-ID is ML-TASK-ID (the vendor TaskId, up to 40
+      *    bytes) plus a "-NN" recipient suffix, so it is sized 4
+      *    bytes wider than ML-TASK-ID to leave room for the suffix
+      *    even when the vendor returns a full 40-byte TaskId.
+           05  ML-MAIL-ID              PIC X(44).
+           05  ML-TASK-ID              PIC X(40).
+           05  ML-FROM                 PIC X(100).
+           05  ML-TO-SUBJ-KEY.
+               10  ML-TO               PIC X(500).
+               10  ML-SUBJECT          PIC X(500).
+           05  ML-BODY                 PIC X(1000).
+           05  ML-DATE-SENT            PIC X(21).
+           05  ML-STATUS               PIC X(20).
+           05  ML-DATE-PROCESSED       PIC X(21).
+
+       66  MAILKEY RENAMES ML-MAIL-ID.
